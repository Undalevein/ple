@@ -0,0 +1,99 @@
+//DL100N10 JOB (ACCTNO),'DL100 COUNTER SUITE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* DL100N10 - NIGHTLY BATCH WINDOW STREAM FOR THE ONETOTEN       *
+//*            SEQUENCE SUITE.                                    *
+//*                                                                *
+//* CTLFILE AND OTFILE ARE GDGS (DL100.PROD.CTLFILE/OTFILE, BASE  *
+//* DEFINED ONE TIME VIA IDCAMS OUTSIDE THIS STREAM) SO EACH       *
+//* NIGHT'S RUN MINTS ITS OWN GENERATION INSTEAD OF COLLIDING      *
+//* WITH A DATASET STILL CATALOGUED FROM THE PRIOR NIGHT.          *
+//*                                                                *
+//* SEQFILE (DL100.PROD.SEQFILE) IS DIFFERENT - IT IS THE SHOP-    *
+//* WIDE SEQUENCE STORE BEHIND SEQNBRSVC, SHARED BY EVERY JOB IN   *
+//* THE SHOP THAT CALLS IT, NOT JUST THIS STREAM, SO IT IS NOT A   *
+//* GDG AND IS NEVER RECREATED.  IT TOO IS DEFINED ONE TIME VIA    *
+//* IDCAMS DEFINE CLUSTER OUTSIDE THIS STREAM, BEFORE DL100N10 (OR *
+//* ANY OTHER JOB THAT CALLS SEQNBRSVC) IS EVER RUN, AND IS        *
+//* REFERENCED HERE WITH DISP=SHR LIKE ANY OTHER STANDING FILE.    *
+//*                                                                *
+//* STEP010  PRIOR STEP IN THE NIGHTLY CHAIN - REFRESHES THE      *
+//*          CONTROL FILE THAT TELLS ONETOTEN HOW MANY            *
+//*          ITERATIONS TO RUN THIS CYCLE.                        *
+//* STEP020  RUNS ONETOTEN.  RETURN-CODE 0 MEANS THE LOOP RAN     *
+//*          TO COMPLETION AND BALANCED AGAINST THE CONFIGURED    *
+//*          LIMIT.  RETURN-CODE 8 MEANS IT COMPLETED BUT THE     *
+//*          END-OF-RUN RECONCILIATION DID NOT BALANCE.           *
+//*          RETURN-CODE 16 MEANS IT ABENDED (BAD PARM/CONTROL    *
+//*          FILE, LIMIT WOULD OVERFLOW COUNTER, OR THE SHARED    *
+//*          SEQUENCE SERVICE FAILED) - NOTHING DOWNSTREAM         *
+//*          SHOULD TRUST ITS OUTPUT.                              *
+//*          IF STEP020 ABENDS MID-RUN, OPS RESTARTS IT ALONE     *
+//*          (RESTART=STEP020) SO ONETOTEN'S OWN CKPTFILE LOGIC   *
+//*          CAN RESUME - THE RESTART JCL MUST OVERRIDE THE        *
+//*          OTFILE DD TO DSN=DL100.PROD.OTFILE(0),DISP=MOD SO    *
+//*          IT EXTENDS THE SAME GENERATION STEP020 WAS PARTWAY   *
+//*          THROUGH WRITING INSTEAD OF MINTING A NEW ONE; CTLFILE *
+//*          NEEDS NO OVERRIDE, IT IS ALREADY DISP=SHR HERE.       *
+//* STEP030  DOWNSTREAM CONSUMER OF OTFILE - ONLY RUNS WHEN       *
+//*          STEP020 CAME BACK CLEAN (RC 0).                       *
+//* STEP040  NIGHTLY RECONCILIATION REPORT - RUNS EVEN IF STEP020 *
+//*          FLAGGED AN OUT-OF-BALANCE CONDITION (RC 8) SO OPS    *
+//*          SEES IT ON THE REPORT, BUT NOT IF STEP020 ABENDED.   *
+//*--------------------------------------------------------------*
+//*
+//*--------------------------------------------------------------*
+//* STEP010 - REFRESH THE RUN-CONTROL FILE AHEAD OF ONETOTEN      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DL100CTB
+//STEPLIB  DD DSN=DL100.PROD.LOADLIB,DISP=SHR
+//SCHEDPRM DD DSN=DL100.PROD.SCHEDPRM,DISP=SHR
+//CTLFILE  DD DSN=DL100.PROD.CTLFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP020 - THE ONETOTEN SEQUENCE SUITE ITSELF                  *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=ONETOTEN,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=DL100.PROD.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=DL100.PROD.CTLFILE(0),DISP=SHR
+//OTFILE   DD DSN=DL100.PROD.OTFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CKPTFILE DD DSN=DL100.PROD.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUDITFL  DD DSN=DL100.PROD.AUDITFL,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SEQFILE  DD DSN=DL100.PROD.SEQFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP030 - DOWNSTREAM CONSUMER OF OTFILE - SKIPPED UNLESS      *
+//* STEP020 RETURNED A CLEAN 0 (BYPASSED ON RC 8 OR RC 16)        *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=DL100DWN,COND=(0,NE,STEP020)
+//STEPLIB  DD DSN=DL100.PROD.LOADLIB,DISP=SHR
+//OTFILE   DD DSN=DL100.PROD.OTFILE(0),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* STEP040 - NIGHTLY RECONCILIATION REPORT - STILL RUNS WHEN    *
+//* STEP020 FLAGGED AN OUT-OF-BALANCE CONDITION (RC 8) SO OPS    *
+//* SEES IT, BUT IS BYPASSED IF STEP020 ABENDED (RC 16).  COND   *
+//* BYPASSES THIS STEP WHEN STEP020'S RC IS >= 16, SO IT RUNS ON *
+//* RC 0 AND RC 8 AND SKIPS ONLY THE ABEND CASE.                 *
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=DL100REC,COND=(16,GE,STEP020)
+//STEPLIB  DD DSN=DL100.PROD.LOADLIB,DISP=SHR
+//OTFILE   DD DSN=DL100.PROD.OTFILE(0),DISP=SHR
+//AUDITFL  DD DSN=DL100.PROD.AUDITFL,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
