@@ -0,0 +1,106 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DL100INQ.
+000120 AUTHOR. D L HARGROVE.
+000130 INSTALLATION. DATALINE BATCH SYSTEMS - SHOP DL100.
+000140 DATE-WRITTEN. 07/14/2009.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*--------------------------------------------------------------------
+000190*   DATE        INIT  DESCRIPTION
+000200*   ----------  ----  ------------------------------------------
+000210*   07/14/2009  DLH   ORIGINAL PROGRAM.  READ-ONLY CICS INQUIRY
+000220*                     TRANSACTION SO OPS CAN SEE THE CURRENT
+000230*                     ONETOTEN SEQUENCE VALUE AND THE TIMESTAMP OF
+000240*                     THE LAST RUN WITHOUT WAITING ON A JOB LOG.
+000250*                     TRANSACTION ID DL1I, ASSOCIATED WITH THIS
+000260*                     PROGRAM IN THE PPT/PCT.
+000270*   08/08/2026  DLH   REMOVED THE UNREACHABLE GOBACK AFTER EXEC CICS
+000280*                     RETURN.  RENUMBERED THE "NOT ON FILE" MESSAGE
+000290*                     TO 0011 - 0009 WAS ALREADY IN USE BY ONETOTEN
+000300*                     FOR A RECONCILIATION MISMATCH.
+000310*--------------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350 77  DL100-IQ-RESP                  PIC S9(08) COMP.
+000360 77  DL100-IQ-RIDFLD                PIC X(08) VALUE "ONETOTEN".
+000370
+000380 COPY DL100SQ.
+000390
+000400 01  DL100-IQ-SCREEN-LINE.
+000410     05  FILLER                      PIC X(20)
+000420             VALUE "ONETOTEN SEQUENCE - ".
+000430     05  DL100-IQ-SCR-NAME           PIC X(08).
+000440     05  FILLER                      PIC X(01) VALUE SPACE.
+000450     05  FILLER                      PIC X(17)
+000460             VALUE "LAST VALUE ISSUED".
+000470     05  FILLER                      PIC X(01) VALUE SPACE.
+000480     05  DL100-IQ-SCR-VALUE          PIC Z(08)9.
+000490     05  FILLER                      PIC X(01) VALUE SPACE.
+000500     05  FILLER                      PIC X(13)
+000510             VALUE "LAST RUN TIME".
+000520     05  FILLER                      PIC X(01) VALUE SPACE.
+000530     05  DL100-IQ-SCR-TIME           PIC X(16).
+000540
+000550 01  DL100-IQ-NOT-FOUND-LINE         PIC X(79)
+000560         VALUE "ONETOTEN0011I NOT ON FILE - JOB NOT RUN YET".
+000570
+000580*--------------------------------------------------------------------
+000590* 0000-MAINLINE - THIS IS A SINGLE-TRIP, READ-ONLY INQUIRY.  THE
+000600* TRANSACTION READS THE SHARED SEQUENCE STORE, FORMATS ONE LINE OF
+000610* TEXT, SENDS IT TO THE TERMINAL, AND RETURNS CICS CONTROL - THERE
+000620* IS NO PSEUDO-CONVERSATIONAL RE-ENTRY BECAUSE THERE IS NOTHING FOR
+000630* THE OPERATOR TO KEY IN.
+000640*--------------------------------------------------------------------
+000650 PROCEDURE DIVISION.
+000660 0000-MAINLINE.
+000670     PERFORM 1000-READ-SEQUENCE-RECORD THRU 1000-EXIT.
+000680     PERFORM 2000-SEND-INQUIRY-SCREEN THRU 2000-EXIT.
+000690     EXEC CICS RETURN
+000700     END-EXEC.
+000710
+000720*--------------------------------------------------------------------
+000730* 1000-READ-SEQUENCE-RECORD - LOOK UP THE "ONETOTEN" KEY IN THE
+000740* SHARED SEQUENCE STORE THAT SEQNBRSVC MAINTAINS.  READ-ONLY - NO
+000750* UPDATE INTENT IS REQUESTED, SO THIS TRANSACTION CANNOT CONTEND
+000760* WITH A BATCH JOB THAT IS CURRENTLY WRITING THE FILE.
+000770*--------------------------------------------------------------------
+000780 1000-READ-SEQUENCE-RECORD.
+000790     EXEC CICS READ
+000800         DATASET("SEQFILE")
+000810         INTO(DL100-SEQ-RECORD)
+000820         RIDFLD(DL100-IQ-RIDFLD)
+000830         KEYLENGTH(8)
+000840         RESP(DL100-IQ-RESP)
+000850     END-EXEC.
+000860 1000-EXIT.
+000870     EXIT.
+000880
+000890*--------------------------------------------------------------------
+000900* 2000-SEND-INQUIRY-SCREEN - FORMAT AND DISPLAY WHAT WAS FOUND (OR
+000910* A "NOT RUN YET" MESSAGE IF THE KEY DOES NOT EXIST).
+000920*--------------------------------------------------------------------
+000930 2000-SEND-INQUIRY-SCREEN.
+000940     IF DL100-IQ-RESP = DFHRESP(NORMAL)
+000950         MOVE DL100-SEQ-NAME TO DL100-IQ-SCR-NAME
+000960         MOVE DL100-SEQ-LAST-VALUE TO DL100-IQ-SCR-VALUE
+000970         MOVE DL100-SEQ-LAST-UPDATED TO DL100-IQ-SCR-TIME
+000980         EXEC CICS SEND TEXT
+000990             FROM(DL100-IQ-SCREEN-LINE)
+001000             LENGTH(LENGTH OF DL100-IQ-SCREEN-LINE)
+001010             ERASE
+001020             FREEKB
+001030         END-EXEC
+001040     ELSE
+001050         EXEC CICS SEND TEXT
+001060             FROM(DL100-IQ-NOT-FOUND-LINE)
+001070             LENGTH(LENGTH OF DL100-IQ-NOT-FOUND-LINE)
+001080             ERASE
+001090             FREEKB
+001100         END-EXEC
+001110     END-IF.
+001120 2000-EXIT.
+001130     EXIT.
+001140
+001150 END PROGRAM DL100INQ.
