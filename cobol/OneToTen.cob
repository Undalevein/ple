@@ -1,15 +1,484 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OneToTen.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Counter PIC 9(2) VALUE 0.
-
-       PROCEDURE DIVISION.
-           PERFORM UNTIL Counter = 10
-            ADD 1 TO Counter
-            DISPLAY Counter
-           END-PERFORM.
-
-           STOP RUN.
-       END PROGRAM OneToTen.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. OneToTen.
+000120 AUTHOR. D L HARGROVE.
+000130 INSTALLATION. DATALINE BATCH SYSTEMS - SHOP DL100.
+000140 DATE-WRITTEN. 01/05/1998.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*--------------------------------------------------------------------
+000190*   DATE        INIT  DESCRIPTION
+000200*   ----------  ----  ------------------------------------------
+000210*   01/05/1998  DLH   ORIGINAL PROGRAM - DISPLAYS 1 THROUGH 10.
+000220*   06/02/2009  DLH   EXTERNALIZED THE RUN LIMIT VIA PARM OR THE
+000230*                     CTLFILE CONTROL FILE SO OPS CAN CHANGE THE
+000240*                     RUN LENGTH WITHOUT A RECOMPILE.
+000250*   06/09/2009  DLH   ADDED OTFILE, A SEQUENTIAL OUTPUT FILE OF
+000260*                     COUNTER VALUES, IN PLACE OF DISPLAY ONLY.
+000270*   06/16/2009  DLH   ADDED CKPTFILE CHECKPOINT/RESTART SUPPORT SO
+000280*                     A CANCELED STEP CAN RESUME WITHOUT REPROCESS-
+000290*                     ING OR SKIPPING COUNTS.
+000300*   06/16/2009  DLH   ADDED AN UP-FRONT CHECK OF THE CONFIGURED
+000310*                     LIMIT AGAINST THE COUNTER FIELD'S CAPACITY -
+000320*                     ABENDS INSTEAD OF LETTING IT WRAP SILENTLY.
+000330*   06/23/2009  DLH   REPLACED THE INLINE ADD 1 TO COUNTER WITH A
+000340*                     CALL TO SEQNBRSVC, THE SHOP'S SHARED
+000350*                     SEQUENCE-NUMBER SERVICE.
+000360*   06/30/2009  DLH   ADDED A PERMANENT AUDITFL RECORD FOR EVERY
+000370*                     PASS OF THE COUNTER LOOP FOR COMPLIANCE.
+000380*   06/30/2009  DLH   ADDED A TRAILER RECORD ON OTFILE WITH THE
+000390*                     ITERATION CONTROL TOTAL, RECONCILED AGAINST
+000400*                     THE CONFIGURED LIMIT BEFORE THE STEP ENDS.
+000410*   07/07/2009  DLH   BUFFERED THE OTFILE/AUDITFL WRITES SO LARGE
+000420*                     RUN LENGTHS DO NOT PAY A PER-ITERATION I/O
+000430*                     COST; THE AUDIT RECORD PER PASS REQUIREMENT
+000440*                     IS UNCHANGED, ONLY THE WRITE TIMING MOVED.
+000450*   08/08/2026  DLH   WIDENED Counter AND THE FIELDS THAT CARRY ITS
+000460*                     VALUE FROM PIC 9(2) TO PIC 9(04) SO A RUN OF
+000470*                     SEVERAL THOUSAND ITERATIONS IS ACTUALLY
+000480*                     REACHABLE INSTEAD OF ABENDING AT 99.  ALSO
+000490*                     TELLS SEQNBRSVC TO RELEASE SEQFILE AT END OF
+000500*                     RUN NOW THAT IT STAYS OPEN FOR THE DURATION
+000510*                     INSTEAD OF PER CALL.
+000520*   08/08/2026  DLH   SWITCHED CTLFILE/OTFILE/CKPTFILE/AUDITFL FROM
+000530*                     LINE SEQUENTIAL TO SEQUENTIAL TO MATCH THE
+000540*                     FIXED-BLOCK DCBS THEY ARE ALLOCATED WITH.
+000550*                     REPLACED THE COMMAND-LINE PARM ACCEPT WITH A
+000560*                     LINKAGE SECTION PARM RECEIVED THE WAY OPS
+000570*                     ACTUALLY PASSES ONE ON THE EXEC STATEMENT.
+000580*                     THE CHECKPOINT RECORD NOW ALSO CARRIES RECORDS
+000590*                     WRITTEN SO A RESUMED RUN RECONCILES CORRECTLY,
+000600*                     AND RETURN-CODE NO LONGER GETS CLOBBERED BACK
+000610*                     TO ZERO BY THE CLOSING CALL TO SEQNBRSVC.
+000620*--------------------------------------------------------------------
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT DL100-CTL-FILE ASSIGN TO "CTLFILE"
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS DL100-CTL-FILE-STATUS.
+000690
+000700     SELECT DL100-OUTPUT-FILE ASSIGN TO "OTFILE"
+000710         ORGANIZATION IS SEQUENTIAL
+000720         FILE STATUS IS DL100-OUTPUT-FILE-STATUS.
+000730
+000740     SELECT DL100-CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000750         ORGANIZATION IS SEQUENTIAL
+000760         FILE STATUS IS DL100-CHECKPOINT-FILE-STATUS.
+000770
+000780     SELECT DL100-AUDIT-FILE ASSIGN TO "AUDITFL"
+000790         ORGANIZATION IS SEQUENTIAL
+000800         FILE STATUS IS DL100-AUDIT-FILE-STATUS.
+000810
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  DL100-CTL-FILE
+000850     RECORDING MODE IS F.
+000860     COPY DL100CT.
+000870
+000880 FD  DL100-OUTPUT-FILE
+000890     RECORDING MODE IS F.
+000900     COPY DL100OT.
+000910
+000920 FD  DL100-CHECKPOINT-FILE
+000930     RECORDING MODE IS F.
+000940     COPY DL100CK.
+000950
+000960 FD  DL100-AUDIT-FILE
+000970     RECORDING MODE IS F.
+000980     COPY DL100AU.
+000990
+001000 WORKING-STORAGE SECTION.
+001010 01  Counter                         PIC 9(04) VALUE 0.
+001020
+001030*--------------------------------------------------------------------
+001040* RUN-CONTROL AND FILE-STATUS ITEMS
+001050*--------------------------------------------------------------------
+001060 77  DL100-PARM-LIMIT                PIC X(06) VALUE SPACES
+001070                                     JUSTIFIED RIGHT.
+001080 77  DL100-RUN-LIMIT                 PIC 9(06) VALUE 0.
+001090 77  DL100-MAX-COUNTER-VALUE         PIC 9(06) VALUE 9999.
+001100 77  DL100-ITERATIONS-DONE           PIC 9(06) VALUE 0.
+001110 77  DL100-RECORDS-WRITTEN           PIC 9(06) VALUE 0.
+001120 77  DL100-JOB-ID                    PIC X(08) VALUE "ONETOTEN".
+001130 77  DL100-TODAY-DATE                PIC 9(08) VALUE 0.
+001140 77  DL100-RUN-TIMESTAMP             PIC X(16) VALUE SPACES.
+001150
+001160 77  DL100-CTL-FILE-STATUS           PIC X(02) VALUE SPACES.
+001170     88  DL100-CTL-FILE-OK               VALUE "00".
+001180
+001190 77  DL100-OUTPUT-FILE-STATUS        PIC X(02) VALUE SPACES.
+001200     88  DL100-OUTPUT-FILE-OK            VALUE "00".
+001210     88  DL100-OUTPUT-FILE-NEW           VALUE "35".
+001220
+001230 77  DL100-CHECKPOINT-FILE-STATUS    PIC X(02) VALUE SPACES.
+001240     88  DL100-CKPT-FILE-OK              VALUE "00".
+001250
+001260 77  DL100-AUDIT-FILE-STATUS         PIC X(02) VALUE SPACES.
+001270     88  DL100-AUDIT-FILE-OK             VALUE "00".
+001280     88  DL100-AUDIT-FILE-NEW            VALUE "35".
+001290
+001300 01  DL100-CHECKPOINT-SW             PIC X(01) VALUE "N".
+001310     88  DL100-CHECKPOINT-FOUND          VALUE "Y".
+001320     88  DL100-CHECKPOINT-NOT-FOUND      VALUE "N".
+001330
+001340 01  DL100-RECON-SW                  PIC X(01) VALUE "B".
+001350     88  DL100-RECON-BALANCED            VALUE "B".
+001360     88  DL100-RECON-OUT-OF-BALANCE      VALUE "X".
+001370
+001380*--------------------------------------------------------------------
+001390* SHARED SEQUENCE-NUMBER SERVICE LINKAGE FIELDS (SEE SEQNBRSVC)
+001400*--------------------------------------------------------------------
+001410 77  DL100-SEQ-REQUEST-NAME          PIC X(08) VALUE "ONETOTEN".
+001420 77  DL100-NEXT-SEQ-NBR              PIC 9(09) VALUE 0.
+001430 77  DL100-SEQ-STATUS                PIC X(02) VALUE SPACES.
+001440     88  DL100-SEQ-OK                    VALUE "00".
+001450 77  DL100-SEQ-FUNCTION              PIC X(01) VALUE "G".
+001460
+001470*--------------------------------------------------------------------
+001480* OUTPUT/AUDIT BUFFER - FLUSHED IN BLOCKS TO AVOID A PER-ITERATION
+001490* FILE WRITE WHEN THE CONFIGURED RUN LIMIT IS LARGE.
+001500*--------------------------------------------------------------------
+001510 77  DL100-BUFFER-MAX                PIC 9(02) VALUE 50.
+001520 77  DL100-OUTPUT-BUFFER-COUNT       PIC 9(02) VALUE 0.
+001530 01  DL100-OUTPUT-BUFFER.
+001540     05  DL100-OUTPUT-BUFFER-ENTRY OCCURS 50 TIMES
+001550             INDEXED BY DL100-OUTPUT-IDX.
+001560         10  DL100-BUF-COUNTER           PIC 9(04).
+001570         10  DL100-BUF-TIMESTAMP         PIC X(16).
+001580
+001590*--------------------------------------------------------------------
+001600* CHECKPOINT IS SAVED EVERY DL100-CKPT-INTERVAL ITERATIONS, AND SET
+001610* SMALLER THAN DL100-BUFFER-MAX ON PURPOSE.  A STEP THAT IS CANCELED
+001620* (OPERATOR CANCEL, S-ABEND THE PROGRAM NEVER GETS CONTROL TO REACT
+001630* TO) LEAVES UP TO DL100-CKPT-INTERVAL MINUS 1 ITERATIONS UNSAVED -
+001640* THAT WINDOW CANNOT BE CLOSED TO ZERO WITHOUT CHECKPOINTING (AND SO
+001650* FLUSHING, SEE 1400-SAVE-CHECKPOINT) EVERY SINGLE ITERATION, WHICH
+001660* WOULD DEFEAT THE BATCHED I/O THIS SAME LOOP EXISTS FOR.  10 KEEPS
+001670* THE EXPOSURE SMALL WHILE STILL BATCHING FILE WRITES 10 AT A TIME.
+001680*--------------------------------------------------------------------
+001690 77  DL100-CKPT-INTERVAL             PIC 9(02) VALUE 10.
+001700 77  DL100-CKPT-QUOTIENT             PIC 9(06) VALUE 0.
+001710 77  DL100-CKPT-REMAINDER            PIC 9(02) VALUE 0.
+001720
+001730 77  DL100-SAVE-RETURN-CODE          PIC S9(04) COMP VALUE 0.
+001740
+001750 LINKAGE SECTION.
+001760 01  DL100-LS-PARM.
+001770     05  DL100-LS-PARM-LEN               PIC S9(04) COMP.
+001780     05  DL100-LS-PARM-DATA              PIC X(06).
+001790
+001800 PROCEDURE DIVISION USING DL100-LS-PARM.
+001810*--------------------------------------------------------------------
+001820* 0000-MAINLINE
+001830*--------------------------------------------------------------------
+001840 0000-MAINLINE.
+001850     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001860     PERFORM 2000-PROCESS-LOOP THRU 2000-EXIT.
+001870     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001880     GO TO 9999-EXIT.
+001890
+001900*--------------------------------------------------------------------
+001910* 1000-INITIALIZE - RESOLVE THE RUN LIMIT, VALIDATE IT, PICK UP ANY
+001920* CHECKPOINT LEFT BY A PRIOR CANCELED RUN, AND OPEN THE FILES.
+001930*--------------------------------------------------------------------
+001940 1000-INITIALIZE.
+001950     PERFORM 1010-GET-RUN-LIMIT THRU 1010-EXIT.
+001960     PERFORM 1100-VALIDATE-LIMIT THRU 1100-EXIT.
+001970     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+001980     PERFORM 1300-OPEN-OUTPUT-FILES THRU 1300-EXIT.
+001990 1000-EXIT.
+002000     EXIT.
+002010
+002020 1010-GET-RUN-LIMIT.
+002030     IF DL100-LS-PARM-LEN > 0
+002040         MOVE DL100-LS-PARM-DATA TO DL100-PARM-LIMIT
+002050         INSPECT DL100-PARM-LIMIT REPLACING LEADING SPACE BY ZERO
+002060         MOVE DL100-PARM-LIMIT TO DL100-RUN-LIMIT
+002070     ELSE
+002080         PERFORM 1020-READ-CONTROL-FILE THRU 1020-EXIT
+002090     END-IF.
+002100 1010-EXIT.
+002110     EXIT.
+002120
+002130 1020-READ-CONTROL-FILE.
+002140     OPEN INPUT DL100-CTL-FILE.
+002150     IF NOT DL100-CTL-FILE-OK
+002160         DISPLAY "ONETOTEN0001E NO PARM, CTLFILE UNAVAILABLE "
+002170                 "- STATUS " DL100-CTL-FILE-STATUS
+002180         MOVE 16 TO RETURN-CODE
+002190         GO TO 9999-EXIT
+002200     END-IF.
+002210     READ DL100-CTL-FILE
+002220         AT END
+002230             DISPLAY "ONETOTEN0002E CTLFILE IS EMPTY"
+002240             CLOSE DL100-CTL-FILE
+002250             MOVE 16 TO RETURN-CODE
+002260             GO TO 9999-EXIT
+002270     END-READ.
+002280     MOVE DL100-CTL-RUN-LIMIT TO DL100-RUN-LIMIT.
+002290     CLOSE DL100-CTL-FILE.
+002300 1020-EXIT.
+002310     EXIT.
+002320
+002330 1100-VALIDATE-LIMIT.
+002340     IF DL100-RUN-LIMIT = 0
+002350         DISPLAY "ONETOTEN0003E CONFIGURED RUN LIMIT IS ZERO"
+002360         MOVE 16 TO RETURN-CODE
+002370         GO TO 9999-EXIT
+002380     END-IF.
+002390     IF DL100-RUN-LIMIT > DL100-MAX-COUNTER-VALUE
+002400         DISPLAY "ONETOTEN0004E RUN LIMIT " DL100-RUN-LIMIT
+002410                 " EXCEEDS THE COUNTER FIELD CAPACITY OF "
+002420                 DL100-MAX-COUNTER-VALUE
+002430         MOVE 16 TO RETURN-CODE
+002440         GO TO 9999-EXIT
+002450     END-IF.
+002460 1100-EXIT.
+002470     EXIT.
+002480
+002490*--------------------------------------------------------------------
+002500* 1200-READ-CHECKPOINT - RESUME A PRIOR RUN'S PROGRESS WHEN A
+002510* CHECKPOINT FOR THE SAME JOB AND THE SAME CONFIGURED LIMIT EXISTS.
+002520*--------------------------------------------------------------------
+002530 1200-READ-CHECKPOINT.
+002540     SET DL100-CHECKPOINT-NOT-FOUND TO TRUE.
+002550     OPEN INPUT DL100-CHECKPOINT-FILE.
+002560     IF DL100-CKPT-FILE-OK
+002570         READ DL100-CHECKPOINT-FILE
+002580             AT END
+002590                 CONTINUE
+002600             NOT AT END
+002610                 IF DL100-CK-JOB-ID = DL100-JOB-ID
+002620                     AND DL100-CK-CFG-LIMIT = DL100-RUN-LIMIT
+002630                     SET DL100-CHECKPOINT-FOUND TO TRUE
+002640                 END-IF
+002650         END-READ
+002660         CLOSE DL100-CHECKPOINT-FILE
+002670     END-IF.
+002680     IF DL100-CHECKPOINT-FOUND
+002690         MOVE DL100-CK-LAST-COUNTER TO Counter
+002700         MOVE DL100-CK-ITER-DONE TO DL100-ITERATIONS-DONE
+002710         MOVE DL100-CK-RECORDS-WRITTEN TO DL100-RECORDS-WRITTEN
+002720         DISPLAY "ONETOTEN0005I RESUMING FROM CHECKPOINT AT "
+002730                 "ITERATION " DL100-ITERATIONS-DONE
+002740     ELSE
+002750         MOVE 0 TO Counter
+002760         MOVE 0 TO DL100-ITERATIONS-DONE
+002770         MOVE 0 TO DL100-RECORDS-WRITTEN
+002780     END-IF.
+002790 1200-EXIT.
+002800     EXIT.
+002810
+002820*--------------------------------------------------------------------
+002830* 1300-OPEN-OUTPUT-FILES - OTFILE STARTS CLEAN UNLESS RESUMING A
+002840* PARTIAL RUN.  AUDITFL IS RETAINED ACROSS RUNS, SO IT IS ALWAYS
+002850* EXTENDED RATHER THAN REPLACED.
+002860*--------------------------------------------------------------------
+002870 1300-OPEN-OUTPUT-FILES.
+002880     ACCEPT DL100-TODAY-DATE FROM DATE YYYYMMDD.
+002890     IF DL100-CHECKPOINT-FOUND
+002900         OPEN EXTEND DL100-OUTPUT-FILE
+002910         IF DL100-OUTPUT-FILE-NEW
+002920             OPEN OUTPUT DL100-OUTPUT-FILE
+002930         END-IF
+002940     ELSE
+002950         OPEN OUTPUT DL100-OUTPUT-FILE
+002960     END-IF.
+002970     OPEN EXTEND DL100-AUDIT-FILE.
+002980     IF DL100-AUDIT-FILE-NEW
+002990         OPEN OUTPUT DL100-AUDIT-FILE
+003000     END-IF.
+003010 1300-EXIT.
+003020     EXIT.
+003030
+003040*--------------------------------------------------------------------
+003050* 2000-PROCESS-LOOP - MINT ONE SEQUENCE NUMBER PER PASS UNTIL THE
+003060* CONFIGURED LIMIT IS REACHED.
+003070*--------------------------------------------------------------------
+003080 2000-PROCESS-LOOP.
+003090     PERFORM 2100-INCREMENT-AND-RECORD THRU 2100-EXIT
+003100         UNTIL DL100-ITERATIONS-DONE >= DL100-RUN-LIMIT.
+003110     PERFORM 2900-FLUSH-BUFFERS THRU 2900-EXIT.
+003120 2000-EXIT.
+003130     EXIT.
+003140
+003150 2100-INCREMENT-AND-RECORD.
+003160     CALL "SeqNbrSvc" USING DL100-SEQ-REQUEST-NAME
+003170                            DL100-NEXT-SEQ-NBR
+003180                            DL100-SEQ-STATUS
+003190                            DL100-SEQ-FUNCTION.
+003200     IF NOT DL100-SEQ-OK
+003210         DISPLAY "ONETOTEN0006E SEQNBRSVC RETURNED STATUS "
+003220                 DL100-SEQ-STATUS
+003230         PERFORM 2900-FLUSH-BUFFERS THRU 2900-EXIT
+003240         MOVE 16 TO RETURN-CODE
+003250         GO TO 9999-EXIT
+003260     END-IF.
+003270     IF DL100-NEXT-SEQ-NBR > DL100-MAX-COUNTER-VALUE
+003280         DISPLAY "ONETOTEN0007E SEQNBRSVC NBR " DL100-NEXT-SEQ-NBR
+003290                 " FOR " DL100-SEQ-REQUEST-NAME
+003300                 " EXCEEDS COUNTER FIELD CAPACITY OF "
+003310                 DL100-MAX-COUNTER-VALUE
+003320         DISPLAY "ONETOTEN0007E RESET THE SEQUENCE STORE FOR "
+003330                 "THIS NAME BEFORE RERUNNING"
+003340         PERFORM 2900-FLUSH-BUFFERS THRU 2900-EXIT
+003350         MOVE 16 TO RETURN-CODE
+003360         GO TO 9999-EXIT
+003370     END-IF.
+003380     MOVE DL100-NEXT-SEQ-NBR TO Counter.
+003390     ADD 1 TO DL100-ITERATIONS-DONE.
+003400     PERFORM 2200-BUFFER-ITERATION THRU 2200-EXIT.
+003410     IF DL100-OUTPUT-BUFFER-COUNT >= DL100-BUFFER-MAX
+003420         PERFORM 2900-FLUSH-BUFFERS THRU 2900-EXIT
+003430     END-IF.
+003440     DIVIDE DL100-ITERATIONS-DONE BY DL100-CKPT-INTERVAL
+003450         GIVING DL100-CKPT-QUOTIENT
+003460         REMAINDER DL100-CKPT-REMAINDER.
+003470     IF DL100-CKPT-REMAINDER = 0
+003480         PERFORM 1400-SAVE-CHECKPOINT THRU 1400-EXIT
+003490     END-IF.
+003500 2100-EXIT.
+003510     EXIT.
+003520
+003530 2200-BUFFER-ITERATION.
+003540     ADD 1 TO DL100-OUTPUT-BUFFER-COUNT.
+003550     SET DL100-OUTPUT-IDX TO DL100-OUTPUT-BUFFER-COUNT.
+003560     ACCEPT DL100-RUN-TIMESTAMP(1:8) FROM DATE YYYYMMDD.
+003570     ACCEPT DL100-RUN-TIMESTAMP(9:8) FROM TIME.
+003580     MOVE Counter TO DL100-BUF-COUNTER(DL100-OUTPUT-IDX).
+003590     MOVE DL100-RUN-TIMESTAMP
+003600         TO DL100-BUF-TIMESTAMP(DL100-OUTPUT-IDX).
+003610 2200-EXIT.
+003620     EXIT.
+003630
+003640*--------------------------------------------------------------------
+003650* 1400-SAVE-CHECKPOINT - FORCES WHATEVER IS SITTING IN THE OUTPUT
+003660* BUFFER OUT TO OTFILE/AUDITFL FIRST, SO THE ITERATION COUNT THIS
+003670* CHECKPOINT CLAIMS AS "DONE" IS BACKED BY RECORDS ACTUALLY LANDED
+003680* ON DISK RATHER THAN RELYING ON DL100-BUFFER-MAX AND
+003690* DL100-CKPT-INTERVAL HAPPENING TO STAY IN STEP WITH EACH OTHER.
+003700* THEN OVERWRITES THE ONE-RECORD CHECKPOINT FILE WITH THE CURRENT
+003710* PROGRESS SO A RESTART CAN PICK UP FROM HERE.
+003720*--------------------------------------------------------------------
+003730 1400-SAVE-CHECKPOINT.
+003740     PERFORM 2900-FLUSH-BUFFERS THRU 2900-EXIT.
+003750     OPEN OUTPUT DL100-CHECKPOINT-FILE.
+003760     MOVE SPACES TO DL100-CHECKPOINT-RECORD.
+003770     MOVE DL100-JOB-ID TO DL100-CK-JOB-ID.
+003780     MOVE Counter TO DL100-CK-LAST-COUNTER.
+003790     MOVE DL100-ITERATIONS-DONE TO DL100-CK-ITER-DONE.
+003800     MOVE DL100-RECORDS-WRITTEN TO DL100-CK-RECORDS-WRITTEN.
+003810     MOVE DL100-RUN-LIMIT TO DL100-CK-CFG-LIMIT.
+003820     MOVE DL100-RUN-TIMESTAMP TO DL100-CK-TIMESTAMP.
+003830     WRITE DL100-CHECKPOINT-RECORD.
+003840     CLOSE DL100-CHECKPOINT-FILE.
+003850 1400-EXIT.
+003860     EXIT.
+003870
+003880*--------------------------------------------------------------------
+003890* 2900-FLUSH-BUFFERS - WRITE EVERY BUFFERED ITERATION TO OTFILE AND
+003900* AUDITFL IN ONE BLOCK, THEN EMPTY THE BUFFER.
+003910*--------------------------------------------------------------------
+003920 2900-FLUSH-BUFFERS.
+003930     IF DL100-OUTPUT-BUFFER-COUNT > 0
+003940         PERFORM 2910-WRITE-BUFFERED-RECORD THRU 2910-EXIT
+003950             VARYING DL100-OUTPUT-IDX FROM 1 BY 1
+003960             UNTIL DL100-OUTPUT-IDX > DL100-OUTPUT-BUFFER-COUNT
+003970         DISPLAY "ONETOTEN0008I FLUSHED "
+003980                 DL100-OUTPUT-BUFFER-COUNT " RECORD(S)"
+003990         MOVE 0 TO DL100-OUTPUT-BUFFER-COUNT
+004000     END-IF.
+004010 2900-EXIT.
+004020     EXIT.
+004030
+004040 2910-WRITE-BUFFERED-RECORD.
+004050     MOVE SPACES TO DL100-OUTPUT-RECORD.
+004060     SET DL100-OT-IS-DETAIL TO TRUE.
+004070     MOVE DL100-TODAY-DATE TO DL100-OT-RUN-DATE.
+004080     MOVE DL100-JOB-ID TO DL100-OT-JOB-ID.
+004090     MOVE DL100-BUF-COUNTER(DL100-OUTPUT-IDX) TO DL100-OT-COUNTER.
+004100     WRITE DL100-OUTPUT-RECORD.
+004110     IF DL100-OUTPUT-FILE-OK
+004120         ADD 1 TO DL100-RECORDS-WRITTEN
+004130     ELSE
+004140         DISPLAY "ONETOTEN0010E OTFILE WRITE FAILED - STATUS "
+004150                 DL100-OUTPUT-FILE-STATUS
+004160     END-IF.
+004170     MOVE SPACES TO DL100-AUDIT-RECORD.
+004180     MOVE DL100-JOB-ID TO DL100-AU-JOB-NAME.
+004190     MOVE DL100-BUF-TIMESTAMP(DL100-OUTPUT-IDX)
+004200         TO DL100-AU-RUN-TIMESTAMP.
+004210     MOVE DL100-BUF-COUNTER(DL100-OUTPUT-IDX) TO DL100-AU-COUNTER.
+004220     WRITE DL100-AUDIT-RECORD.
+004230 2910-EXIT.
+004240     EXIT.
+004250
+004260*--------------------------------------------------------------------
+004270* 8000-FINALIZE - RECONCILE THE RUN, WRITE THE TRAILER, CLOSE UP.
+004280*--------------------------------------------------------------------
+004290 8000-FINALIZE.
+004300     PERFORM 8100-RECONCILE-TOTALS THRU 8100-EXIT.
+004310     PERFORM 8200-WRITE-TRAILER THRU 8200-EXIT.
+004320     PERFORM 8300-CLOSE-FILES THRU 8300-EXIT.
+004330     PERFORM 8400-CLEAR-CHECKPOINT THRU 8400-EXIT.
+004340 8000-EXIT.
+004350     EXIT.
+004360
+004370 8100-RECONCILE-TOTALS.
+004380     IF DL100-ITERATIONS-DONE = DL100-RUN-LIMIT
+004390         AND DL100-RECORDS-WRITTEN = DL100-ITERATIONS-DONE
+004400         SET DL100-RECON-BALANCED TO TRUE
+004410     ELSE
+004420         SET DL100-RECON-OUT-OF-BALANCE TO TRUE
+004430         DISPLAY "ONETOTEN0009E RECONCILIATION MISMATCH - "
+004440                 "ITERATIONS " DL100-ITERATIONS-DONE
+004450                 " LIMIT " DL100-RUN-LIMIT
+004460                 " WRITTEN " DL100-RECORDS-WRITTEN
+004470         MOVE 8 TO RETURN-CODE
+004480     END-IF.
+004490 8100-EXIT.
+004500     EXIT.
+004510
+004520 8200-WRITE-TRAILER.
+004530     MOVE SPACES TO DL100-OUTPUT-RECORD.
+004540     SET DL100-OT-IS-TRAILER TO TRUE.
+004550     MOVE DL100-TODAY-DATE TO DL100-OT-TRL-RUN-DATE.
+004560     MOVE DL100-JOB-ID TO DL100-OT-TRL-JOB-ID.
+004570     MOVE DL100-ITERATIONS-DONE TO DL100-OT-TRL-ITERATIONS.
+004580     MOVE DL100-RUN-LIMIT TO DL100-OT-TRL-CFG-LIMIT.
+004590     MOVE DL100-RECON-SW TO DL100-OT-TRL-RECON-FLAG.
+004600     WRITE DL100-OUTPUT-RECORD.
+004610 8200-EXIT.
+004620     EXIT.
+004630
+004640 8300-CLOSE-FILES.
+004650     CLOSE DL100-OUTPUT-FILE.
+004660     CLOSE DL100-AUDIT-FILE.
+004670     MOVE RETURN-CODE TO DL100-SAVE-RETURN-CODE.
+004680     MOVE "C" TO DL100-SEQ-FUNCTION.
+004690     CALL "SeqNbrSvc" USING DL100-SEQ-REQUEST-NAME
+004700                            DL100-NEXT-SEQ-NBR
+004710                            DL100-SEQ-STATUS
+004720                            DL100-SEQ-FUNCTION.
+004730     MOVE DL100-SAVE-RETURN-CODE TO RETURN-CODE.
+004740 8300-EXIT.
+004750     EXIT.
+004760
+004770*--------------------------------------------------------------------
+004780* 8400-CLEAR-CHECKPOINT - THE LOOP RAN TO COMPLETION, SO THE
+004790* CHECKPOINT NO LONGER REPRESENTS UNFINISHED WORK.  EMPTY IT SO THE
+004800* NEXT RUN STARTS CLEAN INSTEAD OF BOGUS-RESUMING A FINISHED JOB.
+004810*--------------------------------------------------------------------
+004820 8400-CLEAR-CHECKPOINT.
+004830     OPEN OUTPUT DL100-CHECKPOINT-FILE.
+004840     CLOSE DL100-CHECKPOINT-FILE.
+004850 8400-EXIT.
+004860     EXIT.
+004870
+004880*--------------------------------------------------------------------
+004890* 9999-EXIT - SINGLE POINT OF PROGRAM TERMINATION, INCLUDING ABENDS.
+004900*--------------------------------------------------------------------
+004910 9999-EXIT.
+004920     STOP RUN.
+004930 END PROGRAM OneToTen.
