@@ -0,0 +1,12 @@
+000100*--------------------------------------------------------------------
+000110* DL100SQ   - PERSISTENT SEQUENCE-STORE RECORD USED BY THE SHARED
+000120*             SEQUENCE-NUMBER SERVICE (PGM SEQNBRSVC).  ONE RECORD
+000130*             IS KEPT PER CALLING APPLICATION, KEYED BY SEQUENCE
+000140*             NAME, SO ANY JOB IN THE SHOP CAN MINT ITS OWN SERIES
+000150*             OF UNIQUE NUMBERS WITHOUT COLLIDING WITH ANOTHER.
+000160*--------------------------------------------------------------------
+000170 01  DL100-SEQ-RECORD.
+000180     05  DL100-SEQ-NAME              PIC X(08).
+000190     05  DL100-SEQ-LAST-VALUE        PIC 9(09).
+000200     05  DL100-SEQ-LAST-UPDATED      PIC X(16).
+000210     05  FILLER                      PIC X(47).
