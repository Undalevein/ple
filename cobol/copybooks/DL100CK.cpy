@@ -0,0 +1,14 @@
+000100*--------------------------------------------------------------------
+000110* DL100CK   - CHECKPOINT RECORD FOR THE ONETOTEN SEQUENCE SUITE.
+000120*             WRITTEN PERIODICALLY DURING THE COUNTER LOOP SO THAT
+000130*             A RERUN CAN RESUME WHERE THE PRIOR EXECUTION LEFT OFF
+000140*             INSTEAD OF STARTING THE LOOP OVER FROM ZERO.
+000150*--------------------------------------------------------------------
+000160 01  DL100-CHECKPOINT-RECORD.
+000170     05  DL100-CK-JOB-ID             PIC X(08).
+000180     05  DL100-CK-LAST-COUNTER       PIC 9(04).
+000190     05  DL100-CK-ITER-DONE          PIC 9(06).
+000200     05  DL100-CK-RECORDS-WRITTEN    PIC 9(06).
+000210     05  DL100-CK-CFG-LIMIT          PIC 9(06).
+000220     05  DL100-CK-TIMESTAMP          PIC X(16).
+000230     05  FILLER                      PIC X(34).
