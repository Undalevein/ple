@@ -0,0 +1,9 @@
+000100*--------------------------------------------------------------------
+000110* DL100CT   - RUN-CONTROL RECORD FOR THE ONETOTEN / DL100 SEQUENCE
+000120*             SUITE.  HOLDS THE OPERATOR-SUPPLIED UPPER BOUND FOR
+000130*             THE COUNTER LOOP, USED WHEN THE LIMIT IS NOT SUPPLIED
+000140*             ON THE EXEC PARM.
+000150*--------------------------------------------------------------------
+000160 01  DL100-CONTROL-RECORD.
+000170     05  DL100-CTL-RUN-LIMIT         PIC 9(06).
+000180     05  FILLER                      PIC X(74).
