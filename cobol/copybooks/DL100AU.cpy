@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------------
+000110* DL100AU   - PERMANENT AUDIT-TRAIL RECORD FOR THE ONETOTEN SEQUENCE
+000120*             SUITE.  ONE RECORD IS RETAINED FOR EVERY PASS OF THE
+000130*             COUNTER LOOP, INDEPENDENT OF JOB-LOG RETENTION, FOR
+000140*             USE BY COMPLIANCE REVIEWS.
+000150*--------------------------------------------------------------------
+000160 01  DL100-AUDIT-RECORD.
+000170     05  DL100-AU-JOB-NAME           PIC X(08).
+000180     05  DL100-AU-RUN-TIMESTAMP      PIC X(16).
+000190     05  DL100-AU-COUNTER            PIC 9(04).
+000200     05  FILLER                      PIC X(52).
