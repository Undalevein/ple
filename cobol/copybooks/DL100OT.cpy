@@ -0,0 +1,25 @@
+000100*--------------------------------------------------------------------
+000110* DL100OT   - OUTPUT RECORD FOR THE ONETOTEN SEQUENCE SUITE.
+000120*             RECORD-TYPE "D" CARRIES A COUNTER VALUE PRODUCED BY
+000130*             ONE PASS OF THE COUNTER LOOP.  RECORD-TYPE "T" IS THE
+000140*             END-OF-RUN TRAILER / CONTROL-TOTAL RECORD AND REUSES
+000150*             THE DETAIL AREA VIA REDEFINES.
+000160*--------------------------------------------------------------------
+000170 01  DL100-OUTPUT-RECORD.
+000180     05  DL100-OT-RECORD-TYPE        PIC X(01).
+000190         88  DL100-OT-IS-DETAIL          VALUE "D".
+000200         88  DL100-OT-IS-TRAILER         VALUE "T".
+000210     05  DL100-OT-DETAIL-AREA.
+000220         10  DL100-OT-RUN-DATE           PIC 9(08).
+000230         10  DL100-OT-JOB-ID             PIC X(08).
+000240         10  DL100-OT-COUNTER            PIC 9(04).
+000250         10  FILLER                      PIC X(59).
+000260     05  DL100-OT-TRAILER-AREA REDEFINES DL100-OT-DETAIL-AREA.
+000270         10  DL100-OT-TRL-RUN-DATE       PIC 9(08).
+000280         10  DL100-OT-TRL-JOB-ID         PIC X(08).
+000290         10  DL100-OT-TRL-ITERATIONS     PIC 9(06).
+000300         10  DL100-OT-TRL-CFG-LIMIT      PIC 9(06).
+000310         10  DL100-OT-TRL-RECON-FLAG     PIC X(01).
+000320             88  DL100-OT-TRL-BALANCED       VALUE "B".
+000330             88  DL100-OT-TRL-OUT-OF-BAL     VALUE "X".
+000340         10  FILLER                      PIC X(50).
