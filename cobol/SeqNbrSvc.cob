@@ -0,0 +1,183 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. SeqNbrSvc.
+000120 AUTHOR. D L HARGROVE.
+000130 INSTALLATION. DATALINE BATCH SYSTEMS - SHOP DL100.
+000140 DATE-WRITTEN. 06/23/2009.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*--------------------------------------------------------------------
+000190*   DATE        INIT  DESCRIPTION
+000200*   ----------  ----  ------------------------------------------
+000210*   06/23/2009  DLH   ORIGINAL PROGRAM.  SHARED SEQUENCE-NUMBER
+000220*                     SERVICE SPUN OUT OF ONETOTEN SO ANY JOB IN
+000230*                     THE SHOP CAN CALL IT FOR A UNIQUE, GAP-FREE
+000240*                     NUMBER INSTEAD OF KEEPING ITS OWN COUNTER.
+000250*                     ONE SEQUENCE-STORE RECORD IS KEPT PER
+000260*                     CALLER, KEYED BY THE SEQUENCE NAME PASSED
+000270*                     ON THE CALL.
+000280*   08/08/2026  DLH   TIGHTENED FILE-STATUS CHECKING ON OPEN/READ TO
+000290*                     MATCH THE REST OF THE SUITE - AN OPEN FAILURE
+000300*                     OTHER THAN "FILE DOES NOT EXIST YET" NO LONGER
+000310*                     FALLS THROUGH INTO THE READ/WRITE LOGIC.  ALSO
+000320*                     ADDED DL100-LS-FUNCTION SO A CALLER DRIVING A
+000330*                     LARGE NUMBER OF CALLS PER RUN (E.G. ONETOTEN)
+000340*                     CAN OPEN SEQFILE ONCE AND REUSE THE SAME OPEN
+000350*                     FOR EVERY "GET NEXT VALUE" CALL INSTEAD OF
+000360*                     PAYING AN OPEN/CLOSE PAIR PER NUMBER ISSUED -
+000370*                     THE CALLER SENDS A SEPARATE "C" CALL WHEN IT IS
+000380*                     DONE TO RELEASE THE FILE.
+000390*--------------------------------------------------------------------
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT DL100-SEQ-FILE ASSIGN TO "SEQFILE"
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS DYNAMIC
+000460         RECORD KEY IS DL100-SEQ-NAME
+000470         FILE STATUS IS DL100-SEQ-FILE-STATUS.
+000480
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  DL100-SEQ-FILE.
+000520     COPY DL100SQ.
+000530
+000540 WORKING-STORAGE SECTION.
+000550 77  DL100-SEQ-FILE-STATUS           PIC X(02) VALUE SPACES.
+000560     88  DL100-SEQ-FILE-OK               VALUE "00".
+000570     88  DL100-SEQ-FILE-NOT-FOUND        VALUE "23".
+000580     88  DL100-SEQ-FILE-IS-NEW           VALUE "35".
+000590
+000600 77  DL100-SEQ-FOUND-SW              PIC X(01) VALUE "N".
+000610     88  DL100-SEQ-RECORD-FOUND          VALUE "Y".
+000620     88  DL100-SEQ-RECORD-NOT-FOUND      VALUE "N".
+000630
+000640 77  DL100-SEQ-FILE-OPEN-SW          PIC X(01) VALUE "N".
+000650     88  DL100-SEQ-FILE-IS-OPEN          VALUE "Y".
+000660     88  DL100-SEQ-FILE-IS-CLOSED        VALUE "N".
+000670
+000680 77  DL100-SEQ-TIMESTAMP-DATE        PIC 9(08) VALUE 0.
+000690 77  DL100-SEQ-TIMESTAMP-TIME        PIC 9(08) VALUE 0.
+000700
+000710 LINKAGE SECTION.
+000720 01  DL100-LS-SEQ-NAME               PIC X(08).
+000730 01  DL100-LS-NEXT-VALUE             PIC 9(09).
+000740 01  DL100-LS-STATUS                 PIC X(02).
+000750     88  DL100-LS-STATUS-OK              VALUE "00".
+000760     88  DL100-LS-STATUS-OPEN-FAIL       VALUE "91".
+000770     88  DL100-LS-STATUS-READ-FAIL       VALUE "92".
+000780     88  DL100-LS-STATUS-WRITE-FAIL      VALUE "90".
+000790 01  DL100-LS-FUNCTION               PIC X(01).
+000800     88  DL100-LS-FUNCTION-GET           VALUE "G".
+000810     88  DL100-LS-FUNCTION-CLOSE         VALUE "C".
+000820
+000830 PROCEDURE DIVISION USING DL100-LS-SEQ-NAME
+000840                          DL100-LS-NEXT-VALUE
+000850                          DL100-LS-STATUS
+000860                          DL100-LS-FUNCTION.
+000870*--------------------------------------------------------------------
+000880* 0000-MAINLINE - SEQFILE IS OPENED ON THE FIRST "GET" CALL AND LEFT
+000890* OPEN ACROSS CALLS (WORKING-STORAGE IS RETAINED BETWEEN CALLS TO A
+000900* STATICALLY LINKED SUBPROGRAM) SO A CALLER ISSUING MANY NUMBERS IN
+000910* ONE RUN PAYS ONE OPEN FOR THE WHOLE RUN INSTEAD OF ONE PER CALL.
+000920* THE CALLER SENDS DL100-LS-FUNCTION "C" ONCE, AT END OF RUN, TO
+000930* CLOSE IT.
+000940*--------------------------------------------------------------------
+000950 0000-MAINLINE.
+000960     MOVE "00" TO DL100-LS-STATUS.
+000970     IF DL100-LS-FUNCTION-CLOSE
+000980         PERFORM 8000-CLOSE-SEQ-FILE THRU 8000-EXIT
+000990     ELSE
+001000         IF DL100-SEQ-FILE-IS-CLOSED
+001010             PERFORM 1000-OPEN-SEQ-FILE THRU 1000-EXIT
+001020         END-IF
+001030         IF DL100-LS-STATUS-OK
+001040             PERFORM 2000-GET-NEXT-VALUE THRU 2000-EXIT
+001050         END-IF
+001060     END-IF.
+001070     GOBACK.
+001080
+001090*--------------------------------------------------------------------
+001100* 1000-OPEN-SEQ-FILE - CREATE THE SEQUENCE STORE THE FIRST TIME IT
+001110* IS NEEDED, THEN OPEN IT FOR UPDATE.  ANY OPEN FAILURE OTHER THAN
+001120* "DOES NOT EXIST YET" IS REPORTED BACK TO THE CALLER INSTEAD OF
+001130* FALLING THROUGH INTO A READ/WRITE AGAINST A FILE THAT ISN'T OPEN.
+001140*--------------------------------------------------------------------
+001150 1000-OPEN-SEQ-FILE.
+001160     OPEN I-O DL100-SEQ-FILE.
+001170     IF DL100-SEQ-FILE-IS-NEW
+001180         OPEN OUTPUT DL100-SEQ-FILE
+001190         CLOSE DL100-SEQ-FILE
+001200         OPEN I-O DL100-SEQ-FILE
+001210     END-IF.
+001220     IF DL100-SEQ-FILE-OK
+001230         SET DL100-SEQ-FILE-IS-OPEN TO TRUE
+001240     ELSE
+001250         SET DL100-LS-STATUS-OPEN-FAIL TO TRUE
+001260     END-IF.
+001270 1000-EXIT.
+001280     EXIT.
+001290
+001300*--------------------------------------------------------------------
+001310* 2000-GET-NEXT-VALUE - READ THE CALLER'S LAST-ISSUED VALUE, ADD 1,
+001320* AND WRITE THE NEW VALUE BACK BEFORE RETURNING IT.
+001330*--------------------------------------------------------------------
+001340 2000-GET-NEXT-VALUE.
+001350     MOVE DL100-LS-SEQ-NAME TO DL100-SEQ-NAME.
+001360     READ DL100-SEQ-FILE
+001370         INVALID KEY
+001380             IF DL100-SEQ-FILE-NOT-FOUND
+001390                 SET DL100-SEQ-RECORD-NOT-FOUND TO TRUE
+001400             ELSE
+001410                 SET DL100-LS-STATUS-READ-FAIL TO TRUE
+001420             END-IF
+001430         NOT INVALID KEY
+001440             SET DL100-SEQ-RECORD-FOUND TO TRUE
+001450     END-READ.
+001460     IF DL100-LS-STATUS-READ-FAIL
+001470         GO TO 2000-EXIT
+001480     END-IF.
+001490     IF DL100-SEQ-RECORD-NOT-FOUND
+001500         MOVE DL100-LS-SEQ-NAME TO DL100-SEQ-NAME
+001510         MOVE 0 TO DL100-SEQ-LAST-VALUE
+001520     END-IF.
+001530     ADD 1 TO DL100-SEQ-LAST-VALUE.
+001540     PERFORM 2100-STAMP-UPDATE-TIME THRU 2100-EXIT.
+001550     IF DL100-SEQ-RECORD-FOUND
+001560         REWRITE DL100-SEQ-RECORD
+001570             INVALID KEY
+001580                 SET DL100-LS-STATUS-WRITE-FAIL TO TRUE
+001590         END-REWRITE
+001600     ELSE
+001610         WRITE DL100-SEQ-RECORD
+001620             INVALID KEY
+001630                 SET DL100-LS-STATUS-WRITE-FAIL TO TRUE
+001640         END-WRITE
+001650     END-IF.
+001660     IF DL100-LS-STATUS-OK
+001670         MOVE DL100-SEQ-LAST-VALUE TO DL100-LS-NEXT-VALUE
+001680     END-IF.
+001690 2000-EXIT.
+001700     EXIT.
+001710
+001720 2100-STAMP-UPDATE-TIME.
+001730     ACCEPT DL100-SEQ-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+001740     ACCEPT DL100-SEQ-TIMESTAMP-TIME FROM TIME.
+001750     STRING DL100-SEQ-TIMESTAMP-DATE DL100-SEQ-TIMESTAMP-TIME
+001760         DELIMITED BY SIZE INTO DL100-SEQ-LAST-UPDATED.
+001770 2100-EXIT.
+001780     EXIT.
+001790
+001800*--------------------------------------------------------------------
+001810* 8000-CLOSE-SEQ-FILE - RELEASES SEQFILE AT THE CALLER'S REQUEST.
+001820* A NO-OP IF THE FILE WAS NEVER OPENED (E.G. THE CALLER ABENDED
+001830* BEFORE ISSUING ITS FIRST "GET" CALL).
+001840*--------------------------------------------------------------------
+001850 8000-CLOSE-SEQ-FILE.
+001860     IF DL100-SEQ-FILE-IS-OPEN
+001870         CLOSE DL100-SEQ-FILE
+001880         SET DL100-SEQ-FILE-IS-CLOSED TO TRUE
+001890     END-IF.
+001900 8000-EXIT.
+001910     EXIT.
+001920 END PROGRAM SeqNbrSvc.
